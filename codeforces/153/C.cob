@@ -1,21 +1,248 @@
-       Program-ID.C.
-       Data	Division.
-       Working-Storage	Section.
-       77	S	Pic	X(11).
-       77	i	Pic	9(10).
-       77	w	Pic	X(11).
-       77	t	Pic	9(10).
-       77	k	Pic	9(10).
-       Procedure Division.
-       Accept	S.
-       Accept	w.
-       Move	w to k.
-       Perform varying i from 1 by 1 until S(i:1)=' '
-       	Compute t=function Ord(S(i:1))
-       	Add	k to t;
-       	IF t>91 then
-       		Subtract 26 from t
-       	End-if
-        Display function char(t) with no advancing
-       End-perform.
-       Stop	Run.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. C.
+000030 AUTHOR. R HALVERSON.
+000040 INSTALLATION. OVERNIGHT BATCH.
+000050 DATE-WRITTEN. 2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.
+000090* 2026-08-08 RH  CONVERTED FROM ONE-AT-A-TIME ACCEPT/DISPLAY
+000100*                TO FILE-BASED INPUT AND OUTPUT SO THE
+000110*                CIPHER STEP CAN RUN UNATTENDED IN THE
+000120*                OVERNIGHT BATCH WINDOW.
+000130* 2026-08-08 RH  ADDED A DECRYPT MODE.  A NEGATIVE CIF-IN-KEY
+000140*                NOW REVERSES THE SHIFT SO A STRING THIS
+000150*                PROGRAM PREVIOUSLY ENCODED CAN BE READ BACK.
+000160* 2026-08-08 RH  EACH RECORD NOW APPENDS ITS SEQUENCE NUMBER,
+000170*                THE KEY USED, AND THE RUN TIMESTAMP TO AN
+000180*                AUDIT/KEY-LOG FILE SO A PAST ENCODING CAN BE
+000190*                RECONSTRUCTED.
+000200* 2026-08-08 RH  ADDED A TRAILER RECORD TO THE OUTPUT FILE
+000210*                SHOWING CHARACTERS ENCODED VERSUS CHARACTERS
+000220*                EXPECTED, SO A TRUNCATED OR BLANK-PADDED
+000230*                INPUT STRING SHOWS UP BEFORE RECONCILIATION.
+000240* 2026-08-08 RH  EACH RUN NOW APPENDS AN INPUT/OUTPUT/REJECTED
+000250*                COUNT RECORD TO THE SHARED RUN-CONTROL LOG SO
+000260*                OPERATIONS CAN RECONCILE THIS STEP AGAINST THE
+000270*                DATE-ROLL AND FARTHEST-PAIR STEPS FOR THE SAME
+000280*                NIGHT'S RUN.
+000281* 2026-08-09 RH  WIDENED AUD-KEY FROM -(9)9 TO -(10)9 - THE
+000282*                SHORTER PICTURE HAD ONLY 9 SIGNIFICANT DIGIT
+000283*                POSITIONS AND WAS SILENTLY TRUNCATING THE
+000284*                LEADING DIGIT OF A 10-DIGIT KEY IN THE AUDIT
+000285*                LOG.
+000286* 2026-08-09 RH  CIF-KEY-MAGNITUDE IS NOW REDUCED MODULO 26
+000287*                BEFORE THE SHIFT.  THE SINGLE-PASS WRAP BELOW
+000288*                ONLY UNDOES ONE TRIP AROUND THE ALPHABET, SO A
+000289*                KEY MAGNITUDE OVER 26 WAS PRODUCING A WRONG
+000290*                CHARACTER (OR, FOR A VERY LARGE KEY, AN ORDINAL
+000291*                OUTSIDE FUNCTION CHAR'S VALID RANGE THAT
+000292*                ABENDED THE WRITE TO THE OUTPUT FILE).
+000293*----------------------------------------------------------*
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT CIF-INPUT-FILE ASSIGN TO "CIFIN"
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000350
+000360     SELECT CIF-OUTPUT-FILE ASSIGN TO "CIFOUT"
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380
+000390     SELECT CIF-AUDIT-FILE ASSIGN TO "CIFAUD"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS CIF-AUDIT-STATUS.
+000420
+000430     SELECT CIF-RUNCTL-FILE ASSIGN TO "RUNCTL"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS CIF-RUNCTL-STATUS.
+000460
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  CIF-INPUT-FILE.
+000500 01  CIF-INPUT-RECORD.
+000510     COPY CIFKEY.
+000520
+000530 FD  CIF-OUTPUT-FILE.
+000540 01  CIF-OUTPUT-RECORD           PIC X(11).
+000550 01  CIF-OUTPUT-TRAILER.
+000560     05  TRL-TAG                 PIC X(07).
+000570     05  FILLER                  PIC X(01).
+000580     05  TRL-RECORD-COUNT        PIC Z(8)9.
+000590     05  FILLER                  PIC X(01).
+000600     05  TRL-CHARS-ENCODED       PIC Z(8)9.
+000610     05  FILLER                  PIC X(01).
+000620     05  TRL-CHARS-EXPECTED      PIC Z(8)9.
+000630
+000640 FD  CIF-AUDIT-FILE.
+000650 01  CIF-AUDIT-RECORD.
+000660     05  AUD-RUN-TIMESTAMP       PIC X(26).
+000670     05  FILLER                  PIC X(01).
+000680     05  AUD-RECORD-COUNT        PIC Z(8)9.
+000690     05  FILLER                  PIC X(01).
+000700     05  AUD-KEY                 PIC -(10)9.
+000710
+000720 FD  CIF-RUNCTL-FILE.
+000730 01  CIF-RUNCTL-RECORD.
+000740     COPY RUNCTL.
+000750
+000760 WORKING-STORAGE SECTION.
+000770 77  CIF-CHAR-INDEX              PIC 9(10)   COMP.
+000780 77  CIF-CHAR-ORDINAL            PIC S9(10)  COMP.
+000790 77  CIF-KEY-MAGNITUDE           PIC 9(10)   COMP.
+000800 77  CIF-ENCODED-STRING          PIC X(11).
+000810 77  CIF-END-OF-FILE-SW          PIC X(01)   VALUE 'N'.
+000820     88  CIF-END-OF-FILE                     VALUE 'Y'.
+000830 77  CIF-MODE-SW                 PIC X(01).
+000840     88  CIF-MODE-ENCRYPT                    VALUE 'E'.
+000850     88  CIF-MODE-DECRYPT                    VALUE 'D'.
+000860 77  CIF-RUN-TIMESTAMP           PIC X(26).
+000870 77  CIF-RECORD-COUNT            PIC 9(9)    COMP.
+000880 77  CIF-CHARS-ENCODED           PIC 9(4)    COMP.
+000890 77  CIF-CHARS-ENCODED-TOTAL     PIC 9(9)    COMP.
+000900 77  CIF-CHARS-EXPECTED-TOTAL    PIC 9(9)    COMP.
+000910 77  CIF-AUDIT-STATUS            PIC X(02).
+000920     88  CIF-AUDIT-FILE-NOT-FOUND            VALUE '35'.
+000930 77  CIF-RUNCTL-STATUS           PIC X(02).
+000940     88  CIF-RUNCTL-FILE-NOT-FOUND           VALUE '35'.
+000950
+000960 PROCEDURE DIVISION.
+000970*----------------------------------------------------------*
+000980* 0000-MAINLINE - OPEN THE FILES, CIPHER EACH TRANSACTION,
+000990* CLOSE THE FILES.
+001000*----------------------------------------------------------*
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE
+001030         THRU 1000-INITIALIZE-EXIT.
+001040     PERFORM 2000-PROCESS-RECORD
+001050         THRU 2000-PROCESS-RECORD-EXIT
+001060         UNTIL CIF-END-OF-FILE.
+001070     PERFORM 9000-TERMINATE
+001080         THRU 9000-TERMINATE-EXIT.
+001090     STOP RUN.
+001100
+001110*----------------------------------------------------------*
+001120* 1000-INITIALIZE - OPEN THE TRANSACTION FILES.  THE AUDIT
+001130* FILE IS OPENED FOR EXTEND (APPEND) SO EVERY RUN'S KEYS
+001140* ACCUMULATE; ITS FIRST-EVER RUN CREATES IT INSTEAD.
+001150*----------------------------------------------------------*
+001160 1000-INITIALIZE.
+001170     MOVE FUNCTION CURRENT-DATE TO CIF-RUN-TIMESTAMP.
+001180     MOVE ZERO TO CIF-RECORD-COUNT.
+001190     MOVE ZERO TO CIF-CHARS-ENCODED-TOTAL.
+001200     OPEN INPUT  CIF-INPUT-FILE
+001210          OUTPUT CIF-OUTPUT-FILE.
+001220     OPEN EXTEND CIF-AUDIT-FILE.
+001230     IF CIF-AUDIT-FILE-NOT-FOUND
+001240         OPEN OUTPUT CIF-AUDIT-FILE
+001250     END-IF
+001260     OPEN EXTEND CIF-RUNCTL-FILE.
+001270     IF CIF-RUNCTL-FILE-NOT-FOUND
+001280         OPEN OUTPUT CIF-RUNCTL-FILE
+001290     END-IF
+001300     PERFORM 2900-READ-INPUT
+001310         THRU 2900-READ-INPUT-EXIT.
+001320 1000-INITIALIZE-EXIT.
+001330     EXIT.
+001340
+001350 2000-PROCESS-RECORD.
+001360     ADD 1 TO CIF-RECORD-COUNT.
+001370     PERFORM 2100-CIPHER-STRING
+001380         THRU 2100-CIPHER-STRING-EXIT.
+001390     PERFORM 2200-WRITE-AUDIT-RECORD
+001400         THRU 2200-WRITE-AUDIT-RECORD-EXIT.
+001410     PERFORM 2900-READ-INPUT
+001420         THRU 2900-READ-INPUT-EXIT.
+001430 2000-PROCESS-RECORD-EXIT.
+001440     EXIT.
+001450
+001460*----------------------------------------------------------*
+001470* 2100-CIPHER-STRING - CAESAR-SHIFT EACH CHARACTER OF
+001480* CIF-IN-STRING BY CIF-KEY-MAGNITUDE.  A POSITIVE CIF-IN-KEY
+001490* ENCODES (ADDS THE KEY, WRAPPING PAST 'Z'); A NEGATIVE
+001500* CIF-IN-KEY DECODES (SUBTRACTS THE KEY, WRAPPING PAST 'A').
+001510* CIF-CHARS-ENCODED IS SET TO THE NUMBER OF CHARACTERS
+001520* ACTUALLY CIPHERED, FOR THE OUTPUT TRAILER.
+001530*----------------------------------------------------------*
+001540 2100-CIPHER-STRING.
+001550     MOVE SPACES TO CIF-ENCODED-STRING.
+001560     IF CIF-IN-KEY < 0
+001570         SET CIF-MODE-DECRYPT TO TRUE
+001580         COMPUTE CIF-KEY-MAGNITUDE = 0 - CIF-IN-KEY
+001590     ELSE
+001600         SET CIF-MODE-ENCRYPT TO TRUE
+001610         MOVE CIF-IN-KEY TO CIF-KEY-MAGNITUDE
+001620     END-IF
+001621     COMPUTE CIF-KEY-MAGNITUDE =
+001622             FUNCTION MOD(CIF-KEY-MAGNITUDE, 26).
+001630     PERFORM VARYING CIF-CHAR-INDEX FROM 1 BY 1
+001640             UNTIL CIF-IN-STRING(CIF-CHAR-INDEX:1) = SPACE
+001650                OR CIF-CHAR-INDEX > 11
+001660         COMPUTE CIF-CHAR-ORDINAL =
+001670                 FUNCTION ORD(CIF-IN-STRING(CIF-CHAR-INDEX:1))
+001680         IF CIF-MODE-DECRYPT
+001690             SUBTRACT CIF-KEY-MAGNITUDE FROM CIF-CHAR-ORDINAL
+001700             IF CIF-CHAR-ORDINAL < 66
+001710                 ADD 26 TO CIF-CHAR-ORDINAL
+001720             END-IF
+001730         ELSE
+001740             ADD CIF-KEY-MAGNITUDE TO CIF-CHAR-ORDINAL
+001750             IF CIF-CHAR-ORDINAL > 91
+001760                 SUBTRACT 26 FROM CIF-CHAR-ORDINAL
+001770             END-IF
+001780         END-IF
+001790         MOVE FUNCTION CHAR(CIF-CHAR-ORDINAL)
+001800             TO CIF-ENCODED-STRING(CIF-CHAR-INDEX:1)
+001810     END-PERFORM.
+001820     COMPUTE CIF-CHARS-ENCODED = CIF-CHAR-INDEX - 1.
+001830     ADD CIF-CHARS-ENCODED TO CIF-CHARS-ENCODED-TOTAL.
+001840     MOVE CIF-ENCODED-STRING TO CIF-OUTPUT-RECORD.
+001850     WRITE CIF-OUTPUT-RECORD.
+001860 2100-CIPHER-STRING-EXIT.
+001870     EXIT.
+001880
+001890 2200-WRITE-AUDIT-RECORD.
+001900     MOVE SPACES             TO CIF-AUDIT-RECORD.
+001910     MOVE CIF-RUN-TIMESTAMP  TO AUD-RUN-TIMESTAMP.
+001920     MOVE CIF-RECORD-COUNT   TO AUD-RECORD-COUNT.
+001930     MOVE CIF-IN-KEY         TO AUD-KEY.
+001940     WRITE CIF-AUDIT-RECORD.
+001950 2200-WRITE-AUDIT-RECORD-EXIT.
+001960     EXIT.
+001970
+001980 2900-READ-INPUT.
+001990     READ CIF-INPUT-FILE
+002000         AT END SET CIF-END-OF-FILE TO TRUE
+002010     END-READ.
+002020 2900-READ-INPUT-EXIT.
+002030     EXIT.
+002040
+002050*----------------------------------------------------------*
+002060* 9000-TERMINATE - WRITE THE OUTPUT TRAILER AND CLOSE THE
+002070* FILES.  THE TRAILER SHOWS HOW MANY CHARACTERS WERE ACTUALLY
+002080* CIPHERED AGAINST HOW MANY WERE EXPECTED (RECORD COUNT TIMES
+002090* THE 11-BYTE FIELD WIDTH) SO A SHORT OR BLANK-PADDED INPUT
+002100* DOES NOT SLIP PAST RECONCILIATION UNNOTICED.
+002110*----------------------------------------------------------*
+002120 9000-TERMINATE.
+002130     COMPUTE CIF-CHARS-EXPECTED-TOTAL = CIF-RECORD-COUNT * 11.
+002140     MOVE SPACES              TO CIF-OUTPUT-TRAILER.
+002150     MOVE "TRAILER"           TO TRL-TAG.
+002160     MOVE CIF-RECORD-COUNT    TO TRL-RECORD-COUNT.
+002170     MOVE CIF-CHARS-ENCODED-TOTAL
+002180                              TO TRL-CHARS-ENCODED.
+002190     MOVE CIF-CHARS-EXPECTED-TOTAL
+002200                              TO TRL-CHARS-EXPECTED.
+002210     WRITE CIF-OUTPUT-TRAILER.
+002220     MOVE SPACES              TO CIF-RUNCTL-RECORD.
+002230     MOVE "CIPHER"            TO RCL-STEP-NAME.
+002240     MOVE CIF-RUN-TIMESTAMP   TO RCL-RUN-TIMESTAMP.
+002250     MOVE CIF-RECORD-COUNT    TO RCL-INPUT-COUNT.
+002260     MOVE CIF-RECORD-COUNT    TO RCL-OUTPUT-COUNT.
+002270     MOVE ZERO                TO RCL-REJECTED-COUNT.
+002280     WRITE CIF-RUNCTL-RECORD.
+002290     CLOSE CIF-INPUT-FILE
+002300           CIF-OUTPUT-FILE
+002310           CIF-AUDIT-FILE
+002320           CIF-RUNCTL-FILE.
+002330 9000-TERMINATE-EXIT.
+002340     EXIT.
