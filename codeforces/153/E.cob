@@ -1,31 +1,550 @@
-       Program-ID.E.
-       Data Division.
-       Working-Storage Section.
-       01	s	Pic	X(12).
-       01	t	Pic 9(9).
-       01	a	Pic 9(9).
-       01	i	Pic 9(9).
-       01	j	Pic 9(9).
-       01	n	Pic 9(9).
-       01	.
-       	03	x	Pic S9(9)	Occurs 64 times.
-       	03	y	Pic	S9(9)	Occurs 64 times.
-       Procedure	Division.
-       Accept s.
-       Move s to n;
-       Perform varying i from 1 by 1 until i>n
-       	Accept s
-       	Move s to x(i)
-       	Accept s
-       	Move s to y(i)
-       End-perform
-       Perform varying i from 2 by 1 until i>n
-        Perform varying j from 1 by 1 until j=i
-         compute t=(x(i)-x(j))*(x(i)-x(j))+(y(i)-y(j))*(y(i)-y(j))
-         if t>a
-         	Move t to a
-         End-if
-        End-perform
-       End-perform.
-       Display function sqrt(a).
-       Stop run.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. E.
+000030 AUTHOR. R HALVERSON.
+000040 INSTALLATION. OVERNIGHT BATCH.
+000050 DATE-WRITTEN. 2019-04-04.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.
+000090* 2026-08-08 RH  RAISED THE POINT TABLE FROM A HARD 64-POINT
+000100*                CEILING TO 1000 POINTS, AND ADDED AN UP-
+000110*                FRONT CHECK THAT REJECTS THE RUN WITH A
+000120*                CLEAR MESSAGE IF N EXCEEDS THE TABLE SIZE
+000130*                INSTEAD OF LETTING THE READ LOOP WRITE PAST
+000140*                THE END OF THE TABLE.
+000150* 2026-08-08 RH  NOW TRACKS AND DISPLAYS THE PAIR OF POINT
+000160*                NUMBERS THAT PRODUCED THE FARTHEST DISTANCE,
+000170*                NOT JUST THE BARE DISTANCE.
+000180* 2026-08-08 RH  ADDED A MODE FLAG, READ AHEAD OF THE POINT
+000190*                COUNT: F FOR FARTHEST PAIR (THE ORIGINAL
+000200*                BEHAVIOUR), N FOR NEAREST PAIR, OR B FOR
+000210*                BOTH.  THE CLOSEST-PAIR DISTANCE IS TRACKED
+000220*                IN THE SAME PASS THAT ALREADY BUILDS THE
+000230*                FARTHEST-PAIR DISTANCE.
+000240* 2026-08-08 RH  REPLACED THE STRAIGHT ALL-PAIRS SCAN WITH A
+000250*                SORT-BASED SOLUTION SO A LARGE POINT COUNT NO
+000260*                LONGER MEANS A QUADRATIC RUN.  THE POINT
+000270*                TABLE IS SORTED BY X (SORT VERB) ONCE; THE
+000280*                CLOSEST PAIR IS FOUND WITH A PLANE SWEEP OVER
+000290*                THE SORTED POINTS, AND THE FARTHEST PAIR IS
+000300*                FOUND BY BUILDING THE CONVEX HULL (ANDREW'S
+000310*                MONOTONE CHAIN, WHICH ALSO RUNS OFF THE
+000320*                SORTED POINTS) AND COMPARING ONLY THE HULL
+000330*                VERTICES, SINCE THE FARTHEST PAIR IN ANY
+000340*                POINT SET IS ALWAYS TWO HULL VERTICES.
+000350* 2026-08-08 RH  EACH RUN NOW APPENDS AN INPUT/OUTPUT/REJECTED
+000360*                COUNT RECORD TO THE SHARED RUN-CONTROL LOG,
+000370*                INCLUDING A RUN REJECTED UP FRONT FOR
+000380*                EXCEEDING THE POINT LIMIT, SO OPERATIONS CAN
+000390*                RECONCILE THIS STEP AGAINST THE CIPHER AND
+000400*                DATE-ROLL STEPS FOR THE SAME NIGHT'S RUN.
+000401* 2026-08-09 RH  DISPLAYING FUNCTION SQRT DIRECTLY WAS DROPPING
+000402*                THE DECIMAL POINT AND SHOWING A GARBLED
+000403*                MULTI-DIGIT NUMBER FOR ANY NON-PERFECT-SQUARE
+000404*                DISTANCE.  THE SQRT IS NOW COMPUTED INTO A
+000405*                DEFINED DECIMAL FIELD AND MOVED TO AN EDITED
+000406*                PICTURE BEFORE DISPLAY.  ALSO REJECTS RUNS
+000407*                WITH FEWER THAN 2 POINTS INSTEAD OF REPORTING
+000408*                A SENTINEL-BASED CLOSEST/FARTHEST PAIR.
+000409* 2026-08-09 RH  WIDENED GEO-POINT-COUNT FROM PIC 9(04) TO
+000410*                PIC 9(09) SO A POINT COUNT OF 10000 OR MORE
+000411*                CANNOT WRAP BELOW THE POINT-LIMIT CHECK AND BE
+000412*                MISDIAGNOSED AS TOO FEW POINTS.
+000413* 2026-08-09 RH  CAPPED HOW FAR BACK INTO THE CLOSEST-PAIR
+000414*                WINDOW 3220-COMPARE-WINDOW-POINTS WILL SCAN
+000415*                (GEO-WINDOW-SCAN-LIMIT) SO A SURVEY WITH MANY
+000416*                POINTS AT THE SAME OR NEARLY THE SAME X NO
+000417*                LONGER DEGENERATES TOWARD AN ALL-PAIRS SCAN.
+000418*                A RUN THAT ACTUALLY HITS THE CAP DISPLAYS A
+000419*                WARNING RATHER THAN SILENTLY RISKING A NOT-
+000420*                QUITE-CLOSEST ANSWER.
+000421* 2026-08-09 RH  WIDENED GEO-DISPLAY-DISTANCE AND ITS EDITED
+000422*                PICTURE FROM 9 TO 10 INTEGER DIGITS - TWO VALID
+000423*                POINTS AT OPPOSITE ENDS OF GEO-X'S PIC S9(09)
+000424*                RANGE CAN BE UP TO 1,999,999,998 APART, WHICH
+000425*                OVERFLOWED THE OLD 9-DIGIT PICTURE AND DROPPED
+000426*                THE LEADING DIGIT OF THE DISPLAYED DISTANCE.
+000427* 2026-08-09 RH  A RUN THAT HITS THE CLOSEST-PAIR WINDOW SCAN
+000428*                CAP NOW RETURNS RC 4 INSTEAD OF 0, IN ADDITION
+000429*                TO THE EXISTING DISPLAY WARNING, SO A POSSIBLY-
+000430*                NOT-QUITE-CLOSEST RESULT CANNOT BE MISTAKEN FOR
+000431*                A CLEAN RUN BY ANYTHING DOWNSTREAM THAT ONLY
+000432*                CHECKS THE RETURN CODE.
+000433*----------------------------------------------------------*
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT GEO-SORT-FILE ASSIGN TO "GEOSRT".
+000460     SELECT GEO-RUNCTL-FILE ASSIGN TO "RUNCTL"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS GEO-RUNCTL-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 SD  GEO-SORT-FILE.
+000520 01  GEO-SORT-RECORD.
+000530     05  SRT-X                   PIC S9(09).
+000540     05  SRT-Y                   PIC S9(09).
+000550     05  SRT-ORIG-IDX            PIC 9(04).
+000560 FD  GEO-RUNCTL-FILE.
+000570 01  GEO-RUNCTL-RECORD.
+000580     COPY RUNCTL.
+000590 WORKING-STORAGE SECTION.
+000600 77  GEO-INPUT-FIELD             PIC X(12).
+000610 77  GEO-POINT-LIMIT             PIC 9(04)  COMP VALUE 1000.
+000620 77  GEO-POINT-COUNT             PIC 9(09)  COMP.
+000630 77  GEO-INDEX-I                 PIC 9(04)  COMP.
+000640 77  GEO-INDEX-J                 PIC 9(04)  COMP.
+000650 77  GEO-DISTANCE-SQ             PIC S9(18) COMP.
+000660 77  GEO-MAX-DISTANCE-SQ         PIC S9(18) COMP VALUE ZERO.
+000670 77  GEO-FAR-POINT-I             PIC 9(04)  COMP VALUE ZERO.
+000680 77  GEO-FAR-POINT-J             PIC 9(04)  COMP VALUE ZERO.
+000690 77  GEO-MIN-DISTANCE-SQ         PIC S9(18) COMP
+000700                                  VALUE 999999999999999999.
+000701 77  GEO-DISPLAY-DISTANCE        PIC 9(10)V9999.
+000702 77  GEO-DISPLAY-DISTANCE-ED     PIC Z(9)9.9999.
+000710 77  GEO-NEAR-POINT-I            PIC 9(04)  COMP VALUE ZERO.
+000720 77  GEO-NEAR-POINT-J            PIC 9(04)  COMP VALUE ZERO.
+000730 77  GEO-MODE-FLAG               PIC X(01).
+000740     88  GEO-MODE-FARTHEST                  VALUE 'F'.
+000750     88  GEO-MODE-NEAREST                   VALUE 'N'.
+000760     88  GEO-MODE-BOTH                      VALUE 'B'.
+000770 77  GEO-RUN-TIMESTAMP           PIC X(26).
+000780 77  GEO-RUNCTL-STATUS           PIC X(02).
+000790     88  GEO-RUNCTL-FILE-NOT-FOUND         VALUE '35'.
+000800 77  GEO-OUTPUT-COUNT            PIC 9(04)  COMP VALUE ZERO.
+000810 77  GEO-REJECTED-COUNT          PIC 9(04)  COMP VALUE ZERO.
+000820
+000830 01  GEO-POINT-TABLE.
+000840     05  GEO-POINT               OCCURS 1000 TIMES.
+000850         COPY GEOPOINT.
+000860
+000870*--------------------------------------------------------*
+000880* THE POINT TABLE SORTED ASCENDING BY X (TIES BROKEN BY
+000890* Y), WITH THE ORIGINAL POINT NUMBER CARRIED ALONG SO THE
+000900* FINAL REPORT CAN STILL SPEAK IN TERMS OF INPUT ORDER.
+000910*--------------------------------------------------------*
+000920 01  GEO-SORTED-TABLE.
+000930     05  GEO-SORTED-POINT        OCCURS 1000 TIMES.
+000940         10  GEO-SORTED-X        PIC S9(09).
+000950         10  GEO-SORTED-Y        PIC S9(09).
+000960         10  GEO-SORTED-ORIG     PIC 9(04).
+000970 77  GEO-SORT-COUNT              PIC 9(04)  COMP VALUE ZERO.
+000980 77  GEO-SORT-DONE-SW            PIC X(01)  VALUE 'N'.
+000990     88  GEO-SORT-DONE                      VALUE 'Y'.
+001000
+001010*--------------------------------------------------------*
+001020* WORK TABLES FOR THE MONOTONE-CHAIN CONVEX HULL BUILD.
+001030*--------------------------------------------------------*
+001040 01  GEO-LOWER-HULL-TABLE.
+001050     05  GEO-LOWER-HULL-POINT    OCCURS 1000 TIMES.
+001060         10  GEO-LOWER-X         PIC S9(09).
+001070         10  GEO-LOWER-Y         PIC S9(09).
+001080         10  GEO-LOWER-ORIG      PIC 9(04).
+001090 77  GEO-LOWER-COUNT             PIC 9(04)  COMP VALUE ZERO.
+001100
+001110 01  GEO-UPPER-HULL-TABLE.
+001120     05  GEO-UPPER-HULL-POINT    OCCURS 1000 TIMES.
+001130         10  GEO-UPPER-X         PIC S9(09).
+001140         10  GEO-UPPER-Y         PIC S9(09).
+001150         10  GEO-UPPER-ORIG      PIC 9(04).
+001160 77  GEO-UPPER-COUNT             PIC 9(04)  COMP VALUE ZERO.
+001170
+001180 01  GEO-HULL-TABLE.
+001190     05  GEO-HULL-POINT          OCCURS 1000 TIMES.
+001200         10  GEO-HULL-X          PIC S9(09).
+001210         10  GEO-HULL-Y          PIC S9(09).
+001220         10  GEO-HULL-ORIG       PIC 9(04).
+001230 77  GEO-HULL-COUNT              PIC 9(04)  COMP VALUE ZERO.
+001240 77  GEO-HULL-INDEX-I            PIC 9(04)  COMP.
+001250 77  GEO-HULL-INDEX-J            PIC 9(04)  COMP.
+001260 77  GEO-CROSS-PRODUCT           PIC S9(18) COMP.
+001270 77  GEO-POP-DONE-SW             PIC X(01).
+001280     88  GEO-POP-DONE                       VALUE 'Y'.
+001290     88  GEO-KEEP-POPPING                   VALUE 'N'.
+001300 77  GEO-WINDOW-START            PIC 9(04)  COMP.
+001301*--------------------------------------------------------*
+001302* WHEN MANY POINTS SHARE (OR NEARLY SHARE) THE SAME X, THE
+001303* X-ONLY WINDOW ABOVE CANNOT SHRINK AND THE SWEEP WOULD
+001304* DEGENERATE TOWARD COMPARING EVERY PAIR.  GEO-WINDOW-SCAN-
+001305* LIMIT CAPS HOW FAR BACK INTO THE WINDOW EACH POINT IS
+001306* COMPARED, SO TOTAL WORK STAYS BOUNDED BY POINT COUNT TIMES
+001307* THE CAP REGARDLESS OF HOW THE INPUT IS CLUSTERED.  SINCE A
+001308* CAPPED SCAN CANNOT GUARANTEE THE TRUE MINIMUM WAS FOUND, A
+001309* RUN THAT ACTUALLY HITS THE CAP RETURNS RC 4 INSTEAD OF 0 SO
+001310* IT CANNOT BE MISTAKEN FOR A CLEAN RESULT DOWNSTREAM.
+001310*--------------------------------------------------------*
+001311 77  GEO-WINDOW-SCAN-LIMIT       PIC 9(04)  COMP VALUE 50.
+001312 77  GEO-WINDOW-SCAN-START       PIC 9(04)  COMP.
+001313 77  GEO-WINDOW-CAPPED-SW        PIC X(01)  VALUE 'N'.
+001314     88  GEO-WINDOW-WAS-CAPPED             VALUE 'Y'.
+001310
+001320 PROCEDURE DIVISION.
+001330*----------------------------------------------------------*
+001340* 0000-MAINLINE - READ THE POINT LIST, SORT IT BY X, THEN
+001350* FIND THE FARTHEST AND/OR CLOSEST PAIR PER THE MODE FLAG
+001360* AND DISPLAY THE RESULT.
+001370*----------------------------------------------------------*
+001380 0000-MAINLINE.
+001390     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001400     PERFORM 3000-SORT-POINTS-BY-X
+001410         THRU 3000-SORT-POINTS-BY-X-EXIT.
+001420     IF GEO-MODE-FARTHEST OR GEO-MODE-BOTH
+001430         PERFORM 3300-BUILD-CONVEX-HULL
+001440             THRU 3300-BUILD-CONVEX-HULL-EXIT
+001450         PERFORM 3400-FARTHEST-ON-HULL
+001460             THRU 3400-FARTHEST-ON-HULL-EXIT
+001470     END-IF
+001480     IF GEO-MODE-NEAREST OR GEO-MODE-BOTH
+001490         PERFORM 3200-CLOSEST-PAIR-SWEEP
+001500             THRU 3200-CLOSEST-PAIR-SWEEP-EXIT
+001510     END-IF
+001520     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001530     STOP RUN.
+001540
+001550*----------------------------------------------------------*
+001560* 1000-INITIALIZE - READ THE POINT COUNT AND REJECT THE RUN
+001570* UP FRONT IF IT WOULD OVERFLOW THE POINT TABLE, OTHERWISE
+001580* READ THE X/Y PAIRS INTO THE TABLE.
+001590*----------------------------------------------------------*
+001600 1000-INITIALIZE.
+001610     MOVE FUNCTION CURRENT-DATE TO GEO-RUN-TIMESTAMP.
+001620     OPEN EXTEND GEO-RUNCTL-FILE.
+001630     IF GEO-RUNCTL-FILE-NOT-FOUND
+001640         OPEN OUTPUT GEO-RUNCTL-FILE
+001650     END-IF
+001660     ACCEPT GEO-INPUT-FIELD.
+001670     MOVE GEO-INPUT-FIELD(1:1) TO GEO-MODE-FLAG.
+001680     IF NOT GEO-MODE-FARTHEST AND NOT GEO-MODE-NEAREST
+001690             AND NOT GEO-MODE-BOTH
+001700         SET GEO-MODE-FARTHEST TO TRUE
+001710     END-IF
+001720     ACCEPT GEO-INPUT-FIELD.
+001730     MOVE GEO-INPUT-FIELD TO GEO-POINT-COUNT.
+001740     IF GEO-POINT-COUNT > GEO-POINT-LIMIT
+001750         DISPLAY "E: POINT COUNT EXCEEDS THE " GEO-POINT-LIMIT
+001760             " POINT LIMIT - RUN REJECTED"
+001770         MOVE 1 TO GEO-REJECTED-COUNT
+001780         PERFORM 8000-WRITE-RUNCTL-RECORD
+001790             THRU 8000-WRITE-RUNCTL-RECORD-EXIT
+001800         MOVE 16 TO RETURN-CODE
+001810         STOP RUN
+001820     END-IF
+001821     IF GEO-POINT-COUNT < 2
+001822         DISPLAY "E: AT LEAST 2 POINTS ARE REQUIRED - RUN "
+001823             "REJECTED"
+001824         MOVE 1 TO GEO-REJECTED-COUNT
+001825         PERFORM 8000-WRITE-RUNCTL-RECORD
+001826             THRU 8000-WRITE-RUNCTL-RECORD-EXIT
+001827         MOVE 16 TO RETURN-CODE
+001828         STOP RUN
+001829     END-IF
+001830     PERFORM 1100-READ-POINTS THRU 1100-READ-POINTS-EXIT.
+001840 1000-INITIALIZE-EXIT. EXIT.
+001850
+001860 1100-READ-POINTS.
+001870     PERFORM VARYING GEO-INDEX-I FROM 1 BY 1
+001880             UNTIL GEO-INDEX-I > GEO-POINT-COUNT
+001890         ACCEPT GEO-INPUT-FIELD
+001900         MOVE GEO-INPUT-FIELD TO GEO-X(GEO-INDEX-I)
+001910         ACCEPT GEO-INPUT-FIELD
+001920         MOVE GEO-INPUT-FIELD TO GEO-Y(GEO-INDEX-I)
+001930     END-PERFORM.
+001940 1100-READ-POINTS-EXIT. EXIT.
+001950
+001960*----------------------------------------------------------*
+001970* 3000-SORT-POINTS-BY-X - SORT THE POINT TABLE INTO
+001980* GEO-SORTED-TABLE, ASCENDING BY X THEN Y, KEEPING THE
+001990* ORIGINAL POINT NUMBER OF EACH POINT.
+002000*----------------------------------------------------------*
+002010 3000-SORT-POINTS-BY-X.
+002020     SORT GEO-SORT-FILE
+002030         ON ASCENDING KEY SRT-X SRT-Y
+002040         INPUT PROCEDURE IS 3010-RELEASE-POINTS
+002050         OUTPUT PROCEDURE IS 3020-RETURN-POINTS.
+002060 3000-SORT-POINTS-BY-X-EXIT. EXIT.
+002070
+002080 3010-RELEASE-POINTS.
+002090     PERFORM VARYING GEO-INDEX-I FROM 1 BY 1
+002100             UNTIL GEO-INDEX-I > GEO-POINT-COUNT
+002110         MOVE GEO-X(GEO-INDEX-I) TO SRT-X
+002120         MOVE GEO-Y(GEO-INDEX-I) TO SRT-Y
+002130         MOVE GEO-INDEX-I TO SRT-ORIG-IDX
+002140         RELEASE GEO-SORT-RECORD
+002150     END-PERFORM.
+002160 3010-RELEASE-POINTS-EXIT. EXIT.
+002170
+002180 3020-RETURN-POINTS.
+002190     MOVE ZERO TO GEO-SORT-COUNT.
+002200     PERFORM 3021-RETURN-ONE-POINT
+002210         THRU 3021-RETURN-ONE-POINT-EXIT
+002220         UNTIL GEO-SORT-DONE.
+002230 3020-RETURN-POINTS-EXIT. EXIT.
+002240
+002250 3021-RETURN-ONE-POINT.
+002260     RETURN GEO-SORT-FILE
+002270         AT END
+002280             SET GEO-SORT-DONE TO TRUE
+002290         NOT AT END
+002300             ADD 1 TO GEO-SORT-COUNT
+002310             MOVE SRT-X TO GEO-SORTED-X(GEO-SORT-COUNT)
+002320             MOVE SRT-Y TO GEO-SORTED-Y(GEO-SORT-COUNT)
+002330             MOVE SRT-ORIG-IDX TO GEO-SORTED-ORIG(GEO-SORT-COUNT)
+002340     END-RETURN.
+002350 3021-RETURN-ONE-POINT-EXIT. EXIT.
+002360
+002370*----------------------------------------------------------*
+002380* 3200-CLOSEST-PAIR-SWEEP - PLANE SWEEP OVER THE X-SORTED
+002390* POINTS.  FOR EACH POINT, THE WINDOW OF EARLIER POINTS
+002400* STILL WITHIN THE BEST DELTA FOUND SO FAR IS SLID FORWARD
+002410* BEFORE COMPARING, SO POINTS ONCE TOO FAR AWAY IN X ARE
+002420* NEVER RECHECKED.  3220-COMPARE-WINDOW-POINTS ALSO CAPS HOW
+002421* FAR BACK INTO THAT WINDOW IT WILL COMPARE (SEE GEO-WINDOW-
+002422* SCAN-LIMIT), SO A RUN OF POINTS SHARING THE SAME X STILL
+002423* DOES A BOUNDED AMOUNT OF WORK PER POINT INSTEAD OF
+002424* DEGENERATING BACK TO AN ALL-PAIRS SCAN.  THE CAP TRADES AWAY
+002425* A GUARANTEED-CORRECT ANSWER ON A PATHOLOGICAL SAME-X SURVEY
+002426* FOR A BOUNDED RUN TIME; 9000-TERMINATE RETURNS RC 4 RATHER
+002427* THAN 0 WHENEVER THE CAP WAS ACTUALLY HIT, SO THAT CASE IS
+002428* NEVER MISTAKEN FOR A CLEAN RUN DOWNSTREAM.
+002430*----------------------------------------------------------*
+002440 3200-CLOSEST-PAIR-SWEEP.
+002450     MOVE 1 TO GEO-WINDOW-START.
+002460     PERFORM VARYING GEO-INDEX-I FROM 2 BY 1
+002470             UNTIL GEO-INDEX-I > GEO-SORT-COUNT
+002480         PERFORM 3210-ADVANCE-WINDOW
+002490             THRU 3210-ADVANCE-WINDOW-EXIT
+002500         PERFORM 3220-COMPARE-WINDOW-POINTS
+002510             THRU 3220-COMPARE-WINDOW-POINTS-EXIT
+002520     END-PERFORM.
+002530 3200-CLOSEST-PAIR-SWEEP-EXIT. EXIT.
+002540
+002550 3210-ADVANCE-WINDOW.
+002560     PERFORM 3211-INCREMENT-WINDOW-START
+002570         THRU 3211-INCREMENT-WINDOW-START-EXIT
+002580         UNTIL GEO-WINDOW-START >= GEO-INDEX-I
+002590            OR (GEO-SORTED-X(GEO-INDEX-I) -
+002600                GEO-SORTED-X(GEO-WINDOW-START)) *
+002610               (GEO-SORTED-X(GEO-INDEX-I) -
+002620                GEO-SORTED-X(GEO-WINDOW-START))
+002630                  <= GEO-MIN-DISTANCE-SQ.
+002640 3210-ADVANCE-WINDOW-EXIT. EXIT.
+002650
+002660 3211-INCREMENT-WINDOW-START.
+002670     ADD 1 TO GEO-WINDOW-START.
+002680 3211-INCREMENT-WINDOW-START-EXIT. EXIT.
+002690
+002700 3220-COMPARE-WINDOW-POINTS.
+002701     MOVE GEO-WINDOW-START TO GEO-WINDOW-SCAN-START.
+002702     IF GEO-INDEX-I > GEO-WINDOW-SCAN-LIMIT
+002703         IF GEO-INDEX-I - GEO-WINDOW-SCAN-LIMIT
+002704                 > GEO-WINDOW-SCAN-START
+002705             COMPUTE GEO-WINDOW-SCAN-START =
+002706                 GEO-INDEX-I - GEO-WINDOW-SCAN-LIMIT
+002707             SET GEO-WINDOW-WAS-CAPPED TO TRUE
+002708         END-IF
+002709     END-IF
+002710     PERFORM VARYING GEO-INDEX-J FROM GEO-WINDOW-SCAN-START BY 1
+002720             UNTIL GEO-INDEX-J >= GEO-INDEX-I
+002730         COMPUTE GEO-DISTANCE-SQ =
+002740             (GEO-SORTED-X(GEO-INDEX-I) -
+002750              GEO-SORTED-X(GEO-INDEX-J)) *
+002760             (GEO-SORTED-X(GEO-INDEX-I) -
+002770              GEO-SORTED-X(GEO-INDEX-J)) +
+002780             (GEO-SORTED-Y(GEO-INDEX-I) -
+002790              GEO-SORTED-Y(GEO-INDEX-J)) *
+002800             (GEO-SORTED-Y(GEO-INDEX-I) -
+002810              GEO-SORTED-Y(GEO-INDEX-J))
+002820         IF GEO-DISTANCE-SQ < GEO-MIN-DISTANCE-SQ
+002830             MOVE GEO-DISTANCE-SQ TO GEO-MIN-DISTANCE-SQ
+002840             MOVE GEO-SORTED-ORIG(GEO-INDEX-I) TO GEO-NEAR-POINT-I
+002850             MOVE GEO-SORTED-ORIG(GEO-INDEX-J) TO GEO-NEAR-POINT-J
+002860         END-IF
+002870     END-PERFORM.
+002880 3220-COMPARE-WINDOW-POINTS-EXIT. EXIT.
+002890
+002900*----------------------------------------------------------*
+002910* 3300-BUILD-CONVEX-HULL - ANDREW'S MONOTONE CHAIN, RUN OFF
+002920* THE ALREADY X-SORTED POINTS: A LOWER CHAIN SCANNING
+002930* FORWARD, AN UPPER CHAIN SCANNING BACKWARD, THEN THE TWO
+002940* ARE JOINED (DROPPING EACH CHAIN'S DUPLICATED END POINT).
+002950*----------------------------------------------------------*
+002960 3300-BUILD-CONVEX-HULL.
+002970     PERFORM 3310-BUILD-LOWER-HULL
+002980         THRU 3310-BUILD-LOWER-HULL-EXIT.
+002990     PERFORM 3320-BUILD-UPPER-HULL
+003000         THRU 3320-BUILD-UPPER-HULL-EXIT.
+003010     PERFORM 3330-COMBINE-HULLS THRU 3330-COMBINE-HULLS-EXIT.
+003020 3300-BUILD-CONVEX-HULL-EXIT. EXIT.
+003030
+003040 3310-BUILD-LOWER-HULL.
+003050     MOVE ZERO TO GEO-LOWER-COUNT.
+003060     PERFORM VARYING GEO-INDEX-I FROM 1 BY 1
+003070             UNTIL GEO-INDEX-I > GEO-SORT-COUNT
+003080         SET GEO-KEEP-POPPING TO TRUE
+003090         PERFORM 3311-POP-LOWER-HULL-IF-NEEDED
+003100             THRU 3311-POP-LOWER-HULL-IF-NEEDED-EXIT
+003110             UNTIL GEO-LOWER-COUNT < 2 OR GEO-POP-DONE
+003120         ADD 1 TO GEO-LOWER-COUNT
+003130         MOVE GEO-SORTED-X(GEO-INDEX-I)
+003140             TO GEO-LOWER-X(GEO-LOWER-COUNT)
+003150         MOVE GEO-SORTED-Y(GEO-INDEX-I)
+003160             TO GEO-LOWER-Y(GEO-LOWER-COUNT)
+003170         MOVE GEO-SORTED-ORIG(GEO-INDEX-I)
+003180             TO GEO-LOWER-ORIG(GEO-LOWER-COUNT)
+003190     END-PERFORM.
+003200 3310-BUILD-LOWER-HULL-EXIT. EXIT.
+003210
+003220 3311-POP-LOWER-HULL-IF-NEEDED.
+003230     COMPUTE GEO-CROSS-PRODUCT =
+003240         (GEO-LOWER-X(GEO-LOWER-COUNT) -
+003250          GEO-LOWER-X(GEO-LOWER-COUNT - 1)) *
+003260         (GEO-SORTED-Y(GEO-INDEX-I) -
+003270          GEO-LOWER-Y(GEO-LOWER-COUNT - 1)) -
+003280         (GEO-LOWER-Y(GEO-LOWER-COUNT) -
+003290          GEO-LOWER-Y(GEO-LOWER-COUNT - 1)) *
+003300         (GEO-SORTED-X(GEO-INDEX-I) -
+003310          GEO-LOWER-X(GEO-LOWER-COUNT - 1)).
+003320     IF GEO-CROSS-PRODUCT <= 0
+003330         SUBTRACT 1 FROM GEO-LOWER-COUNT
+003340     ELSE
+003350         SET GEO-POP-DONE TO TRUE
+003360     END-IF.
+003370 3311-POP-LOWER-HULL-IF-NEEDED-EXIT. EXIT.
+003380
+003390 3320-BUILD-UPPER-HULL.
+003400     MOVE ZERO TO GEO-UPPER-COUNT.
+003410     PERFORM VARYING GEO-INDEX-I FROM GEO-SORT-COUNT BY -1
+003420             UNTIL GEO-INDEX-I < 1
+003430         SET GEO-KEEP-POPPING TO TRUE
+003440         PERFORM 3321-POP-UPPER-HULL-IF-NEEDED
+003450             THRU 3321-POP-UPPER-HULL-IF-NEEDED-EXIT
+003460             UNTIL GEO-UPPER-COUNT < 2 OR GEO-POP-DONE
+003470         ADD 1 TO GEO-UPPER-COUNT
+003480         MOVE GEO-SORTED-X(GEO-INDEX-I)
+003490             TO GEO-UPPER-X(GEO-UPPER-COUNT)
+003500         MOVE GEO-SORTED-Y(GEO-INDEX-I)
+003510             TO GEO-UPPER-Y(GEO-UPPER-COUNT)
+003520         MOVE GEO-SORTED-ORIG(GEO-INDEX-I)
+003530             TO GEO-UPPER-ORIG(GEO-UPPER-COUNT)
+003540     END-PERFORM.
+003550 3320-BUILD-UPPER-HULL-EXIT. EXIT.
+003560
+003570 3321-POP-UPPER-HULL-IF-NEEDED.
+003580     COMPUTE GEO-CROSS-PRODUCT =
+003590         (GEO-UPPER-X(GEO-UPPER-COUNT) -
+003600          GEO-UPPER-X(GEO-UPPER-COUNT - 1)) *
+003610         (GEO-SORTED-Y(GEO-INDEX-I) -
+003620          GEO-UPPER-Y(GEO-UPPER-COUNT - 1)) -
+003630         (GEO-UPPER-Y(GEO-UPPER-COUNT) -
+003640          GEO-UPPER-Y(GEO-UPPER-COUNT - 1)) *
+003650         (GEO-SORTED-X(GEO-INDEX-I) -
+003660          GEO-UPPER-X(GEO-UPPER-COUNT - 1)).
+003670     IF GEO-CROSS-PRODUCT <= 0
+003680         SUBTRACT 1 FROM GEO-UPPER-COUNT
+003690     ELSE
+003700         SET GEO-POP-DONE TO TRUE
+003710     END-IF.
+003720 3321-POP-UPPER-HULL-IF-NEEDED-EXIT. EXIT.
+003730
+003740 3330-COMBINE-HULLS.
+003750     MOVE ZERO TO GEO-HULL-COUNT.
+003760     PERFORM VARYING GEO-HULL-INDEX-I FROM 1 BY 1
+003770             UNTIL GEO-HULL-INDEX-I >= GEO-LOWER-COUNT
+003780         ADD 1 TO GEO-HULL-COUNT
+003790         MOVE GEO-LOWER-X(GEO-HULL-INDEX-I)
+003800             TO GEO-HULL-X(GEO-HULL-COUNT)
+003810         MOVE GEO-LOWER-Y(GEO-HULL-INDEX-I)
+003820             TO GEO-HULL-Y(GEO-HULL-COUNT)
+003830         MOVE GEO-LOWER-ORIG(GEO-HULL-INDEX-I)
+003840             TO GEO-HULL-ORIG(GEO-HULL-COUNT)
+003850     END-PERFORM.
+003860     PERFORM VARYING GEO-HULL-INDEX-I FROM 1 BY 1
+003870             UNTIL GEO-HULL-INDEX-I >= GEO-UPPER-COUNT
+003880         ADD 1 TO GEO-HULL-COUNT
+003890         MOVE GEO-UPPER-X(GEO-HULL-INDEX-I)
+003900             TO GEO-HULL-X(GEO-HULL-COUNT)
+003910         MOVE GEO-UPPER-Y(GEO-HULL-INDEX-I)
+003920             TO GEO-HULL-Y(GEO-HULL-COUNT)
+003930         MOVE GEO-UPPER-ORIG(GEO-HULL-INDEX-I)
+003940             TO GEO-HULL-ORIG(GEO-HULL-COUNT)
+003950     END-PERFORM.
+003960 3330-COMBINE-HULLS-EXIT. EXIT.
+003970
+003980*----------------------------------------------------------*
+003990* 3400-FARTHEST-ON-HULL - THE FARTHEST PAIR IN ANY POINT SET
+004000* IS ALWAYS A PAIR OF CONVEX-HULL VERTICES, SO ONLY THE
+004010* (TYPICALLY MUCH SMALLER) HULL NEEDS TO BE COMPARED PAIR-
+004020* WISE, NOT THE FULL POINT SET.
+004030*----------------------------------------------------------*
+004040 3400-FARTHEST-ON-HULL.
+004050     PERFORM VARYING GEO-HULL-INDEX-I FROM 2 BY 1
+004060             UNTIL GEO-HULL-INDEX-I > GEO-HULL-COUNT
+004070         PERFORM VARYING GEO-HULL-INDEX-J FROM 1 BY 1
+004080                 UNTIL GEO-HULL-INDEX-J >= GEO-HULL-INDEX-I
+004090             COMPUTE GEO-DISTANCE-SQ =
+004100                 (GEO-HULL-X(GEO-HULL-INDEX-I) -
+004110                  GEO-HULL-X(GEO-HULL-INDEX-J)) *
+004120                 (GEO-HULL-X(GEO-HULL-INDEX-I) -
+004130                  GEO-HULL-X(GEO-HULL-INDEX-J)) +
+004140                 (GEO-HULL-Y(GEO-HULL-INDEX-I) -
+004150                  GEO-HULL-Y(GEO-HULL-INDEX-J)) *
+004160                 (GEO-HULL-Y(GEO-HULL-INDEX-I) -
+004170                  GEO-HULL-Y(GEO-HULL-INDEX-J))
+004180             IF GEO-DISTANCE-SQ > GEO-MAX-DISTANCE-SQ
+004190                 MOVE GEO-DISTANCE-SQ TO GEO-MAX-DISTANCE-SQ
+004200                 MOVE GEO-HULL-ORIG(GEO-HULL-INDEX-I)
+004210                     TO GEO-FAR-POINT-I
+004220                 MOVE GEO-HULL-ORIG(GEO-HULL-INDEX-J)
+004230                     TO GEO-FAR-POINT-J
+004240             END-IF
+004250         END-PERFORM
+004260     END-PERFORM.
+004270 3400-FARTHEST-ON-HULL-EXIT. EXIT.
+004280
+004290 9000-TERMINATE.
+004300     IF GEO-MODE-FARTHEST OR GEO-MODE-BOTH
+004301         COMPUTE GEO-DISPLAY-DISTANCE =
+004302             FUNCTION SQRT(GEO-MAX-DISTANCE-SQ)
+004303         MOVE GEO-DISPLAY-DISTANCE TO GEO-DISPLAY-DISTANCE-ED
+004310         DISPLAY "FARTHEST PAIR: POINT " GEO-FAR-POINT-I
+004320             " AND POINT " GEO-FAR-POINT-J
+004330             " - DISTANCE " GEO-DISPLAY-DISTANCE-ED
+004340         ADD 1 TO GEO-OUTPUT-COUNT
+004350     END-IF
+004360     IF GEO-MODE-NEAREST OR GEO-MODE-BOTH
+004361         COMPUTE GEO-DISPLAY-DISTANCE =
+004362             FUNCTION SQRT(GEO-MIN-DISTANCE-SQ)
+004363         MOVE GEO-DISPLAY-DISTANCE TO GEO-DISPLAY-DISTANCE-ED
+004370         DISPLAY "CLOSEST PAIR:  POINT " GEO-NEAR-POINT-I
+004380             " AND POINT " GEO-NEAR-POINT-J
+004390             " - DISTANCE " GEO-DISPLAY-DISTANCE-ED
+004400         ADD 1 TO GEO-OUTPUT-COUNT
+004401         IF GEO-WINDOW-WAS-CAPPED
+004402             DISPLAY "E: WARNING - CLOSEST-PAIR WINDOW WAS "
+004403                 "CAPPED AT " GEO-WINDOW-SCAN-LIMIT
+004404                 " POINTS FOR ONE OR MORE CLUSTERED X VALUES "
+004405                 "- VERIFY THE CLOSEST PAIR BY OTHER MEANS"
+004406             MOVE 4 TO RETURN-CODE
+004407         END-IF
+004410     END-IF
+004420     PERFORM 8000-WRITE-RUNCTL-RECORD
+004430         THRU 8000-WRITE-RUNCTL-RECORD-EXIT.
+004440 9000-TERMINATE-EXIT. EXIT.
+004450
+004460*----------------------------------------------------------*
+004470* 8000-WRITE-RUNCTL-RECORD - APPEND ONE RECORD TO THE SHARED
+004480* RUN-CONTROL RECONCILIATION LOG AND CLOSE IT.  CALLED BOTH
+004490* FROM THE POINT-COUNT-LIMIT REJECT PATH IN 1000-INITIALIZE
+004500* AND FROM NORMAL TERMINATION, SINCE EITHER WAY THE RUN ENDS
+004510* IMMEDIATELY AFTERWARD.
+004520*----------------------------------------------------------*
+004530 8000-WRITE-RUNCTL-RECORD.
+004540     MOVE SPACES              TO GEO-RUNCTL-RECORD.
+004550     MOVE "GEOPAIR"           TO RCL-STEP-NAME.
+004560     MOVE GEO-RUN-TIMESTAMP   TO RCL-RUN-TIMESTAMP.
+004570     MOVE GEO-POINT-COUNT     TO RCL-INPUT-COUNT.
+004580     MOVE GEO-OUTPUT-COUNT    TO RCL-OUTPUT-COUNT.
+004590     MOVE GEO-REJECTED-COUNT  TO RCL-REJECTED-COUNT.
+004600     WRITE GEO-RUNCTL-RECORD.
+004610     CLOSE GEO-RUNCTL-FILE.
+004620 8000-WRITE-RUNCTL-RECORD-EXIT. EXIT.
