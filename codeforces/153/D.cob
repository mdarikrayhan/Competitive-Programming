@@ -1,15 +1,488 @@
-       Program-ID.D.
-       Data Division.
-       Working-Storage Section.
-       01    s    Pic    X(12).
-       01    t    Pic    X(12).
-       01    a    Pic    S9(12).
-       Procedure    Division.
-       Accept s.
-       string s(7:4) s(4:2) s(1:2) into t.
-       Accept s.
-       Move s to a.
-       Compute a=a+function Integer-of-Date(t).
-       Move function Date-of-Integer(a) to s.
-       Display s(7:2) "." s(5:2) "." s(1:4).
-       Stop run.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. D.
+000030 AUTHOR. R HALVERSON.
+000040 INSTALLATION. OVERNIGHT BATCH.
+000050 DATE-WRITTEN. 2019-04-03.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.
+000090* 2026-08-08 RH  CONVERTED FROM A SINGLE ACCEPT/DISPLAY PAIR
+000100*                TO BATCH MODE.  A TRANSACTION FILE OF BASE
+000110*                DATE / DAY-OFFSET PAIRS IS NOW READ AND A
+000120*                PRINTED REPORT OF THE ORIGINAL DATE, THE
+000130*                OFFSET, AND THE COMPUTED DATE IS PRODUCED
+000140*                FOR THE WHOLE BATCH.
+000150* 2026-08-08 RH  ADDED DATE VALIDATION.  A TRANSACTION WHOSE
+000160*                DATE IS NON-NUMERIC OR NOT A REAL CALENDAR
+000170*                DATE IS WRITTEN TO AN EXCEPTION REPORT AND
+000180*                SKIPPED INSTEAD OF ABENDING THE JOB.
+000190* 2026-08-08 RH  ADDED WEEKEND/HOLIDAY AWARENESS.  A
+000200*                TRANSACTION MAY FLAG ITS COMPUTED DATE TO
+000210*                BE ROLLED FORWARD OR BACK TO THE NEAREST
+000220*                BUSINESS DAY AGAINST A HOLIDAY REFERENCE
+000230*                FILE.
+000240* 2026-08-08 RH  ADDED CHECKPOINT/RESTART.  THE RECORD
+000250*                NUMBER OF THE LAST TRANSACTION COMPLETED
+000260*                IS SAVED PERIODICALLY.  A RERUN OF THE JOB
+000270*                SKIPS TRANSACTIONS ALREADY PROCESSED.
+000280* 2026-08-08 RH  EACH RUN NOW APPENDS AN INPUT/OUTPUT/REJECTED
+000290*                COUNT RECORD TO THE SHARED RUN-CONTROL LOG SO
+000300*                OPERATIONS CAN RECONCILE THIS STEP AGAINST THE
+000310*                CIPHER AND FARTHEST-PAIR STEPS FOR THE SAME
+000320*                NIGHT'S RUN.
+000321* 2026-08-09 RH  A HOLIDAY FILE WITH MORE THAN 500 ENTRIES WAS
+000322*                HAVING ITS EXCESS ENTRIES DROPPED WITH NO
+000323*                INDICATION.  THE LOAD NOW DISPLAYS A WARNING
+000324*                WHEN THE 500-ENTRY TABLE LIMIT IS REACHED SO
+000325*                OPERATIONS CAN CATCH A GROWING HOLIDAY FILE.
+000330*----------------------------------------------------------*
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT DTR-TRANS-FILE ASSIGN TO "DTRIN"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT DTR-REPORT-FILE ASSIGN TO "DTRRPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS DTR-REPORT-STATUS.
+000420     SELECT DTR-ERROR-FILE ASSIGN TO "DTRERR"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS DTR-ERROR-STATUS.
+000450     SELECT DTR-HOLIDAY-FILE ASSIGN TO "DTRHOL"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS DTR-HOLIDAY-STATUS.
+000480     SELECT DTR-CHECKPOINT-FILE ASSIGN TO "DTRCKP"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS DTR-CHECKPOINT-STATUS.
+000510     SELECT DTR-RUNCTL-FILE ASSIGN TO "RUNCTL"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS DTR-RUNCTL-STATUS.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  DTR-TRANS-FILE.
+000580 01  DTR-TRANS-RECORD.
+000590     COPY DTRDATE.
+000600     05  DTR-IN-ADJUST-FLAG      PIC X(01).
+000610         88  DTR-ADJUST-NONE               VALUE ' '.
+000620         88  DTR-ADJUST-FORWARD            VALUE 'F'.
+000630         88  DTR-ADJUST-BACKWARD           VALUE 'B'.
+000640
+000650 FD  DTR-REPORT-FILE.
+000660 01  DTR-REPORT-HEADING-1        PIC X(60).
+000670 01  DTR-REPORT-HEADING-2        PIC X(60).
+000680 01  DTR-REPORT-DETAIL-LINE.
+000690     05  RPT-SEQUENCE-NO         PIC Z(6)9.
+000700     05  FILLER                  PIC X(02).
+000710     05  RPT-ORIGINAL-DATE       PIC X(10).
+000720     05  FILLER                  PIC X(03).
+000730     05  RPT-OFFSET              PIC -(6)9.
+000740     05  FILLER                  PIC X(03).
+000750     05  RPT-ADJUST-FLAG         PIC X(01).
+000760     05  FILLER                  PIC X(03).
+000770     05  RPT-COMPUTED-DATE       PIC X(10).
+000780     05  FILLER                  PIC X(03).
+000790     05  RPT-ADJUSTED-TAG        PIC X(08).
+000800 01  DTR-REPORT-TRAILER-LINE.
+000810     05  FILLER                  PIC X(09).
+000820     05  TRLR-INPUT-COUNT        PIC Z(6)9.
+000830     05  FILLER                  PIC X(01).
+000840     05  TRLR-VALID-COUNT        PIC Z(6)9.
+000850     05  FILLER                  PIC X(01).
+000860     05  TRLR-ERROR-COUNT        PIC Z(6)9.
+000870     05  FILLER                  PIC X(01).
+000880     05  TRLR-ADJUSTED-COUNT     PIC Z(6)9.
+000890
+000900 FD  DTR-ERROR-FILE.
+000910 01  DTR-ERROR-LINE.
+000920     05  ERR-SEQUENCE-NO         PIC Z(6)9.
+000930     05  FILLER                  PIC X(02).
+000940     05  ERR-RAW-RECORD          PIC X(18).
+000950     05  FILLER                  PIC X(02).
+000960     05  ERR-REASON              PIC X(30).
+000970
+000980 FD  DTR-HOLIDAY-FILE.
+000990 01  DTR-HOLIDAY-RECORD.
+001000     05  HOL-DAY                 PIC 9(02).
+001010     05  FILLER                  PIC X(01).
+001020     05  HOL-MONTH               PIC 9(02).
+001030     05  FILLER                  PIC X(01).
+001040     05  HOL-YEAR                PIC 9(04).
+001050
+001060 FD  DTR-CHECKPOINT-FILE.
+001070 01  DTR-CHECKPOINT-RECORD.
+001080     05  CKP-LAST-RECORD-NO      PIC 9(09).
+001090     05  CKP-VALID-COUNT         PIC 9(09).
+001100     05  CKP-ERROR-COUNT         PIC 9(09).
+001110     05  CKP-ADJUSTED-COUNT      PIC 9(09).
+001120
+001130 FD  DTR-RUNCTL-FILE.
+001140 01  DTR-RUNCTL-RECORD.
+001150     COPY RUNCTL.
+001160
+001170 WORKING-STORAGE SECTION.
+001180 01  DTR-DAYS-IN-MONTH-DATA.
+001190     05  FILLER                  PIC 9(02)  VALUE 31.
+001200     05  FILLER                  PIC 9(02)  VALUE 28.
+001210     05  FILLER                  PIC 9(02)  VALUE 31.
+001220     05  FILLER                  PIC 9(02)  VALUE 30.
+001230     05  FILLER                  PIC 9(02)  VALUE 31.
+001240     05  FILLER                  PIC 9(02)  VALUE 30.
+001250     05  FILLER                  PIC 9(02)  VALUE 31.
+001260     05  FILLER                  PIC 9(02)  VALUE 31.
+001270     05  FILLER                  PIC 9(02)  VALUE 30.
+001280     05  FILLER                  PIC 9(02)  VALUE 31.
+001290     05  FILLER                  PIC 9(02)  VALUE 30.
+001300     05  FILLER                  PIC 9(02)  VALUE 31.
+001310 01  DTR-DAYS-IN-MONTH-TABLE REDEFINES DTR-DAYS-IN-MONTH-DATA.
+001320     05  DTR-DAYS-IN-MONTH       PIC 9(02)  OCCURS 12 TIMES.
+001330
+001340 01  DTR-HOLIDAY-TABLE-AREA.
+001350     05  DTR-HOLIDAY-ENTRY       PIC 9(08)  OCCURS 500 TIMES.
+001360 77  DTR-HOLIDAY-COUNT           PIC 9(04)  COMP VALUE ZERO.
+001361 77  DTR-HOLIDAY-TRUNC-SW        PIC X(01)  VALUE 'N'.
+001362     88  DTR-HOLIDAY-TABLE-TRUNCATED        VALUE 'Y'.
+001370 77  DTR-HOLIDAY-SUBSCRIPT       PIC 9(04)  COMP.
+001380 77  DTR-HOLIDAY-STATUS          PIC X(02).
+001390     88  DTR-HOLIDAY-FILE-NOT-FOUND         VALUE '35'.
+001400     88  DTR-HOLIDAY-AT-END                 VALUE '10'.
+001410
+001420 77  DTR-CHECKPOINT-STATUS       PIC X(02).
+001430     88  DTR-CHECKPOINT-FILE-NOT-FOUND      VALUE '35'.
+001440 77  DTR-RESTART-POINT           PIC 9(09)  COMP VALUE ZERO.
+001450 77  DTR-CHECKPOINT-INTERVAL     PIC 9(09)  COMP VALUE 100.
+001460 77  DTR-REPORT-STATUS           PIC X(02).
+001470     88  DTR-REPORT-FILE-NOT-FOUND          VALUE '35'.
+001480 77  DTR-ERROR-STATUS            PIC X(02).
+001490     88  DTR-ERROR-FILE-NOT-FOUND           VALUE '35'.
+001500
+001510 77  DTR-END-OF-FILE-SW          PIC X(01)  VALUE 'N'.
+001520     88  DTR-END-OF-FILE                    VALUE 'Y'.
+001530 77  DTR-VALID-DATE-SW           PIC X(01).
+001540     88  DTR-DATE-IS-VALID                  VALUE 'Y'.
+001550     88  DTR-DATE-IS-INVALID                VALUE 'N'.
+001560 77  DTR-BUSINESS-DAY-SW         PIC X(01).
+001570     88  DTR-BUSINESS-DAY                   VALUE 'Y'.
+001580     88  DTR-NOT-BUSINESS-DAY               VALUE 'N'.
+001590 77  DTR-ADJUSTED-SW             PIC X(01)  VALUE 'N'.
+001600     88  DTR-WAS-ADJUSTED                   VALUE 'Y'.
+001610
+001620 77  DTR-LEAP-YEAR-SW            PIC X(01).
+001630     88  DTR-IS-LEAP-YEAR                   VALUE 'Y'.
+001640 77  DTR-EFFECTIVE-FEB-DAYS      PIC 9(02).
+001650 77  DTR-ERROR-REASON            PIC X(30).
+001660
+001670 77  DTR-BASE-DATE-YYYYMMDD      PIC 9(08).
+001680 77  DTR-INTEGER-DATE            PIC S9(09) COMP.
+001690 77  DTR-COMPUTED-DATE-NUM       PIC 9(08).
+001700 77  DTR-COMPUTED-DATE-TEXT      PIC X(10).
+001710 77  DTR-WEEKDAY-NUM             PIC 9(01).
+001720
+001730 77  DTR-RECORD-COUNT            PIC 9(09)  COMP VALUE ZERO.
+001740 77  DTR-VALID-COUNT             PIC 9(09)  COMP VALUE ZERO.
+001750 77  DTR-ERROR-COUNT             PIC 9(09)  COMP VALUE ZERO.
+001760 77  DTR-ADJUSTED-COUNT          PIC 9(09)  COMP VALUE ZERO.
+001770
+001780 77  DTR-RUN-TIMESTAMP           PIC X(26).
+001790 77  DTR-RUNCTL-STATUS           PIC X(02).
+001800     88  DTR-RUNCTL-FILE-NOT-FOUND           VALUE '35'.
+001810
+001820 PROCEDURE DIVISION.
+001830 0000-MAINLINE.
+001840     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001850     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+001860         UNTIL DTR-END-OF-FILE.
+001870     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001880     STOP RUN.
+001890
+001900 1000-INITIALIZE.
+001910     MOVE FUNCTION CURRENT-DATE TO DTR-RUN-TIMESTAMP.
+001920     OPEN INPUT DTR-TRANS-FILE.
+001930     OPEN EXTEND DTR-REPORT-FILE.
+001940     IF DTR-REPORT-FILE-NOT-FOUND
+001950         OPEN OUTPUT DTR-REPORT-FILE
+001960     END-IF
+001970     OPEN EXTEND DTR-ERROR-FILE.
+001980     IF DTR-ERROR-FILE-NOT-FOUND
+001990         OPEN OUTPUT DTR-ERROR-FILE
+002000     END-IF
+002010     OPEN EXTEND DTR-RUNCTL-FILE.
+002020     IF DTR-RUNCTL-FILE-NOT-FOUND
+002030         OPEN OUTPUT DTR-RUNCTL-FILE
+002040     END-IF
+002050     PERFORM 1100-LOAD-HOLIDAYS THRU 1100-LOAD-HOLIDAYS-EXIT.
+002060     PERFORM 1200-DETERMINE-RESTART-POINT
+002070         THRU 1200-DETERMINE-RESTART-POINT-EXIT.
+002080     IF DTR-RESTART-POINT = ZERO
+002090         PERFORM 1300-WRITE-REPORT-HEADINGS
+002100             THRU 1300-WRITE-REPORT-HEADINGS-EXIT
+002110     END-IF
+002120     PERFORM 2900-READ-TRANSACTION
+002130         THRU 2900-READ-TRANSACTION-EXIT.
+002140 1000-INITIALIZE-EXIT. EXIT.
+002150
+002160 1100-LOAD-HOLIDAYS.
+002170     OPEN INPUT DTR-HOLIDAY-FILE.
+002180     IF DTR-HOLIDAY-FILE-NOT-FOUND
+002190         GO TO 1100-LOAD-HOLIDAYS-EXIT
+002200     END-IF
+002210     PERFORM 1110-READ-HOLIDAY THRU 1110-READ-HOLIDAY-EXIT.
+002220     PERFORM 1120-BUILD-HOLIDAY-ENTRY
+002230         THRU 1120-BUILD-HOLIDAY-ENTRY-EXIT
+002240         UNTIL DTR-HOLIDAY-AT-END.
+002250     CLOSE DTR-HOLIDAY-FILE.
+002251     IF DTR-HOLIDAY-TABLE-TRUNCATED
+002252         DISPLAY "D: HOLIDAY FILE EXCEEDS THE 500-ENTRY TABLE "
+002253             "LIMIT - ENTRIES BEYOND 500 WERE NOT LOADED"
+002254     END-IF.
+002260 1100-LOAD-HOLIDAYS-EXIT. EXIT.
+002270
+002280 1110-READ-HOLIDAY.
+002290     READ DTR-HOLIDAY-FILE
+002300         AT END SET DTR-HOLIDAY-AT-END TO TRUE
+002310     END-READ.
+002320 1110-READ-HOLIDAY-EXIT. EXIT.
+002330
+002340 1120-BUILD-HOLIDAY-ENTRY.
+002350     IF DTR-HOLIDAY-COUNT < 500
+002360         ADD 1 TO DTR-HOLIDAY-COUNT
+002370         COMPUTE DTR-HOLIDAY-ENTRY(DTR-HOLIDAY-COUNT) =
+002380                 HOL-YEAR * 10000 + HOL-MONTH * 100 + HOL-DAY
+002381     ELSE
+002382         SET DTR-HOLIDAY-TABLE-TRUNCATED TO TRUE
+002390     END-IF
+002400     PERFORM 1110-READ-HOLIDAY THRU 1110-READ-HOLIDAY-EXIT.
+002410 1120-BUILD-HOLIDAY-ENTRY-EXIT. EXIT.
+002420
+002430 1200-DETERMINE-RESTART-POINT.
+002440     OPEN INPUT DTR-CHECKPOINT-FILE.
+002450     IF DTR-CHECKPOINT-FILE-NOT-FOUND
+002460         GO TO 1200-DETERMINE-RESTART-POINT-EXIT
+002470     END-IF
+002480     READ DTR-CHECKPOINT-FILE
+002490         AT END MOVE ZERO TO DTR-RESTART-POINT
+002500         NOT AT END
+002510             MOVE CKP-LAST-RECORD-NO TO DTR-RESTART-POINT
+002520             MOVE CKP-VALID-COUNT    TO DTR-VALID-COUNT
+002530             MOVE CKP-ERROR-COUNT    TO DTR-ERROR-COUNT
+002540             MOVE CKP-ADJUSTED-COUNT TO DTR-ADJUSTED-COUNT
+002550     END-READ.
+002560     CLOSE DTR-CHECKPOINT-FILE.
+002570 1200-DETERMINE-RESTART-POINT-EXIT. EXIT.
+002580
+002590 1300-WRITE-REPORT-HEADINGS.
+002600     MOVE SPACES TO DTR-REPORT-HEADING-1.
+002610     MOVE "DATE ROLL-FORWARD REPORT" TO DTR-REPORT-HEADING-1.
+002620     WRITE DTR-REPORT-HEADING-1 AFTER ADVANCING PAGE.
+002630     MOVE SPACES TO DTR-REPORT-HEADING-2.
+002640     STRING "SEQ NO" DELIMITED BY SIZE
+002650            "  ORIG DATE" DELIMITED BY SIZE
+002660            "     OFFSET" DELIMITED BY SIZE
+002670            "  F  COMP DATE" DELIMITED BY SIZE
+002680            "  STATUS" DELIMITED BY SIZE
+002690         INTO DTR-REPORT-HEADING-2
+002700     END-STRING.
+002710     WRITE DTR-REPORT-HEADING-2 AFTER ADVANCING 2 LINES.
+002720 1300-WRITE-REPORT-HEADINGS-EXIT. EXIT.
+002730
+002740 2000-PROCESS-RECORD.
+002750     ADD 1 TO DTR-RECORD-COUNT.
+002760     IF DTR-RECORD-COUNT > DTR-RESTART-POINT
+002770         PERFORM 2100-VALIDATE-DATE THRU 2100-VALIDATE-DATE-EXIT
+002780         IF DTR-DATE-IS-VALID
+002790             ADD 1 TO DTR-VALID-COUNT
+002800             PERFORM 2200-COMPUTE-ROLLFORWARD-DATE
+002810                 THRU 2200-COMPUTE-ROLLFORWARD-DATE-EXIT
+002820             PERFORM 2300-ADJUST-FOR-NON-BUSINESS-DAY
+002830                 THRU 2300-ADJUST-FOR-NON-BUSINESS-DAY-EXIT
+002840             PERFORM 2400-WRITE-DETAIL-LINE
+002850                 THRU 2400-WRITE-DETAIL-LINE-EXIT
+002860         ELSE
+002870             ADD 1 TO DTR-ERROR-COUNT
+002880             PERFORM 2500-WRITE-ERROR-LINE
+002890                 THRU 2500-WRITE-ERROR-LINE-EXIT
+002900         END-IF
+002910         PERFORM 2800-WRITE-CHECKPOINT-IF-DUE
+002920             THRU 2800-WRITE-CHECKPOINT-IF-DUE-EXIT
+002930     END-IF
+002940     PERFORM 2900-READ-TRANSACTION
+002950         THRU 2900-READ-TRANSACTION-EXIT.
+002960 2000-PROCESS-RECORD-EXIT. EXIT.
+002970
+002980 2100-VALIDATE-DATE.
+002990     SET DTR-DATE-IS-VALID TO TRUE.
+003000     IF DTR-IN-DAY NOT NUMERIC OR DTR-IN-MONTH NOT NUMERIC
+003010             OR DTR-IN-YEAR NOT NUMERIC
+003020         SET DTR-DATE-IS-INVALID TO TRUE
+003030         MOVE "NON-NUMERIC DATE FIELD" TO DTR-ERROR-REASON
+003040     ELSE IF DTR-IN-OFFSET NOT NUMERIC
+003050         SET DTR-DATE-IS-INVALID TO TRUE
+003060         MOVE "NON-NUMERIC OFFSET" TO DTR-ERROR-REASON
+003070     ELSE IF DTR-IN-MONTH < 1 OR DTR-IN-MONTH > 12
+003080         SET DTR-DATE-IS-INVALID TO TRUE
+003090         MOVE "MONTH OUT OF RANGE" TO DTR-ERROR-REASON
+003100     ELSE IF DTR-IN-YEAR < 1601
+003110         SET DTR-DATE-IS-INVALID TO TRUE
+003120         MOVE "YEAR OUT OF SUPPORTED RANGE" TO DTR-ERROR-REASON
+003130     ELSE IF NOT DTR-ADJUST-NONE AND NOT DTR-ADJUST-FORWARD
+003140               AND NOT DTR-ADJUST-BACKWARD
+003150         SET DTR-DATE-IS-INVALID TO TRUE
+003160         MOVE "INVALID ADJUST FLAG" TO DTR-ERROR-REASON
+003170     ELSE
+003180         PERFORM 2110-CHECK-DAY-IN-MONTH
+003190             THRU 2110-CHECK-DAY-IN-MONTH-EXIT
+003200     END-IF.
+003210 2100-VALIDATE-DATE-EXIT. EXIT.
+003220
+003230 2110-CHECK-DAY-IN-MONTH.
+003240     MOVE 'N' TO DTR-LEAP-YEAR-SW.
+003250     IF FUNCTION MOD(DTR-IN-YEAR, 4) = 0
+003260             AND (FUNCTION MOD(DTR-IN-YEAR, 100) NOT = 0
+003270                  OR FUNCTION MOD(DTR-IN-YEAR, 400) = 0)
+003280         SET DTR-IS-LEAP-YEAR TO TRUE
+003290     END-IF
+003300     MOVE DTR-DAYS-IN-MONTH(DTR-IN-MONTH)
+003310         TO DTR-EFFECTIVE-FEB-DAYS.
+003320     IF DTR-IN-MONTH = 2 AND DTR-IS-LEAP-YEAR
+003330         MOVE 29 TO DTR-EFFECTIVE-FEB-DAYS
+003340     END-IF
+003350     IF DTR-IN-DAY < 1 OR DTR-IN-DAY > DTR-EFFECTIVE-FEB-DAYS
+003360         SET DTR-DATE-IS-INVALID TO TRUE
+003370         MOVE "DAY OUT OF RANGE FOR MONTH" TO DTR-ERROR-REASON
+003380     END-IF.
+003390 2110-CHECK-DAY-IN-MONTH-EXIT. EXIT.
+003400
+003410 2200-COMPUTE-ROLLFORWARD-DATE.
+003420     MOVE 'N' TO DTR-ADJUSTED-SW.
+003430     COMPUTE DTR-BASE-DATE-YYYYMMDD =
+003440             DTR-IN-YEAR * 10000 + DTR-IN-MONTH * 100
+003450             + DTR-IN-DAY.
+003460     COMPUTE DTR-INTEGER-DATE =
+003470             FUNCTION INTEGER-OF-DATE(DTR-BASE-DATE-YYYYMMDD)
+003480             + DTR-IN-OFFSET.
+003490     MOVE FUNCTION DATE-OF-INTEGER(DTR-INTEGER-DATE)
+003500         TO DTR-COMPUTED-DATE-NUM.
+003510 2200-COMPUTE-ROLLFORWARD-DATE-EXIT. EXIT.
+003520
+003530 2300-ADJUST-FOR-NON-BUSINESS-DAY.
+003540     IF NOT DTR-ADJUST-NONE
+003550         SET DTR-NOT-BUSINESS-DAY TO TRUE
+003560         PERFORM 2310-CHECK-AND-SHIFT-DATE
+003570             THRU 2310-CHECK-AND-SHIFT-DATE-EXIT
+003580             UNTIL DTR-BUSINESS-DAY
+003590     END-IF.
+003600 2300-ADJUST-FOR-NON-BUSINESS-DAY-EXIT. EXIT.
+003610
+003620 2310-CHECK-AND-SHIFT-DATE.
+003630     PERFORM 2320-DETERMINE-BUSINESS-DAY
+003640         THRU 2320-DETERMINE-BUSINESS-DAY-EXIT.
+003650     IF DTR-NOT-BUSINESS-DAY
+003660         IF DTR-ADJUST-FORWARD
+003670             ADD 1 TO DTR-INTEGER-DATE
+003680         ELSE
+003690             IF DTR-ADJUST-BACKWARD
+003700                 SUBTRACT 1 FROM DTR-INTEGER-DATE
+003710             END-IF
+003720         END-IF
+003730         MOVE FUNCTION DATE-OF-INTEGER(DTR-INTEGER-DATE)
+003740             TO DTR-COMPUTED-DATE-NUM
+003750         MOVE 'Y' TO DTR-ADJUSTED-SW
+003760     END-IF.
+003770 2310-CHECK-AND-SHIFT-DATE-EXIT. EXIT.
+003780
+003790 2320-DETERMINE-BUSINESS-DAY.
+003800     COMPUTE DTR-WEEKDAY-NUM = FUNCTION MOD(DTR-INTEGER-DATE, 7).
+003810     IF DTR-WEEKDAY-NUM = 0 OR DTR-WEEKDAY-NUM = 6
+003820         SET DTR-NOT-BUSINESS-DAY TO TRUE
+003830     ELSE
+003840         SET DTR-BUSINESS-DAY TO TRUE
+003850         PERFORM VARYING DTR-HOLIDAY-SUBSCRIPT FROM 1 BY 1
+003860                 UNTIL DTR-HOLIDAY-SUBSCRIPT > DTR-HOLIDAY-COUNT
+003870             IF DTR-HOLIDAY-ENTRY(DTR-HOLIDAY-SUBSCRIPT) =
+003880                     DTR-COMPUTED-DATE-NUM
+003890                 SET DTR-NOT-BUSINESS-DAY TO TRUE
+003900             END-IF
+003910         END-PERFORM
+003920     END-IF.
+003930 2320-DETERMINE-BUSINESS-DAY-EXIT. EXIT.
+003940
+003950 2400-WRITE-DETAIL-LINE.
+003960     IF DTR-WAS-ADJUSTED
+003970         ADD 1 TO DTR-ADJUSTED-COUNT
+003980     END-IF
+003990     MOVE SPACES TO DTR-REPORT-DETAIL-LINE.
+004000     MOVE DTR-RECORD-COUNT TO RPT-SEQUENCE-NO.
+004010     STRING DTR-IN-DAY "." DTR-IN-MONTH "." DTR-IN-YEAR
+004020         DELIMITED BY SIZE INTO RPT-ORIGINAL-DATE
+004030     END-STRING.
+004040     MOVE DTR-IN-OFFSET TO RPT-OFFSET.
+004050     MOVE DTR-IN-ADJUST-FLAG TO RPT-ADJUST-FLAG.
+004060     MOVE DTR-COMPUTED-DATE-NUM(7:2)
+004070         TO DTR-COMPUTED-DATE-TEXT(1:2).
+004080     MOVE "." TO DTR-COMPUTED-DATE-TEXT(3:1).
+004090     MOVE DTR-COMPUTED-DATE-NUM(5:2)
+004100         TO DTR-COMPUTED-DATE-TEXT(4:2).
+004110     MOVE "." TO DTR-COMPUTED-DATE-TEXT(6:1).
+004120     MOVE DTR-COMPUTED-DATE-NUM(1:4)
+004130         TO DTR-COMPUTED-DATE-TEXT(7:4).
+004140     MOVE DTR-COMPUTED-DATE-TEXT TO RPT-COMPUTED-DATE.
+004150     IF DTR-WAS-ADJUSTED
+004160         MOVE "ADJUSTED" TO RPT-ADJUSTED-TAG
+004170     ELSE
+004180         MOVE SPACES TO RPT-ADJUSTED-TAG
+004190     END-IF
+004200     WRITE DTR-REPORT-DETAIL-LINE AFTER ADVANCING 1 LINES.
+004210 2400-WRITE-DETAIL-LINE-EXIT. EXIT.
+004220
+004230 2500-WRITE-ERROR-LINE.
+004240     MOVE SPACES TO DTR-ERROR-LINE.
+004250     MOVE DTR-RECORD-COUNT TO ERR-SEQUENCE-NO.
+004260     MOVE DTR-TRANS-RECORD TO ERR-RAW-RECORD.
+004270     MOVE DTR-ERROR-REASON TO ERR-REASON.
+004280     WRITE DTR-ERROR-LINE.
+004290 2500-WRITE-ERROR-LINE-EXIT. EXIT.
+004300
+004310 2800-WRITE-CHECKPOINT-IF-DUE.
+004320     IF FUNCTION MOD(DTR-RECORD-COUNT, DTR-CHECKPOINT-INTERVAL)
+004330             = 0
+004340         OPEN OUTPUT DTR-CHECKPOINT-FILE
+004350         MOVE DTR-RECORD-COUNT    TO CKP-LAST-RECORD-NO
+004360         MOVE DTR-VALID-COUNT     TO CKP-VALID-COUNT
+004370         MOVE DTR-ERROR-COUNT     TO CKP-ERROR-COUNT
+004380         MOVE DTR-ADJUSTED-COUNT  TO CKP-ADJUSTED-COUNT
+004390         WRITE DTR-CHECKPOINT-RECORD
+004400         CLOSE DTR-CHECKPOINT-FILE
+004410     END-IF.
+004420 2800-WRITE-CHECKPOINT-IF-DUE-EXIT. EXIT.
+004430
+004440 2900-READ-TRANSACTION.
+004450     READ DTR-TRANS-FILE
+004460         AT END SET DTR-END-OF-FILE TO TRUE
+004470     END-READ.
+004480 2900-READ-TRANSACTION-EXIT. EXIT.
+004490
+004500 9000-TERMINATE.
+004510     MOVE SPACES TO DTR-REPORT-TRAILER-LINE.
+004520     MOVE DTR-RECORD-COUNT TO TRLR-INPUT-COUNT.
+004530     MOVE DTR-VALID-COUNT TO TRLR-VALID-COUNT.
+004540     MOVE DTR-ERROR-COUNT TO TRLR-ERROR-COUNT.
+004550     MOVE DTR-ADJUSTED-COUNT TO TRLR-ADJUSTED-COUNT.
+004560     WRITE DTR-REPORT-TRAILER-LINE AFTER ADVANCING 2 LINES.
+004570     MOVE SPACES TO DTR-RUNCTL-RECORD.
+004580     MOVE "DATEROLL" TO RCL-STEP-NAME.
+004590     MOVE DTR-RUN-TIMESTAMP TO RCL-RUN-TIMESTAMP.
+004600     MOVE DTR-RECORD-COUNT TO RCL-INPUT-COUNT.
+004610     MOVE DTR-VALID-COUNT TO RCL-OUTPUT-COUNT.
+004620     MOVE DTR-ERROR-COUNT TO RCL-REJECTED-COUNT.
+004630     WRITE DTR-RUNCTL-RECORD.
+004640     CLOSE DTR-TRANS-FILE
+004650           DTR-REPORT-FILE
+004660           DTR-ERROR-FILE
+004670           DTR-RUNCTL-FILE.
+004680     OPEN OUTPUT DTR-CHECKPOINT-FILE.
+004690     MOVE ZERO TO CKP-LAST-RECORD-NO.
+004700     MOVE ZERO TO CKP-VALID-COUNT.
+004710     MOVE ZERO TO CKP-ERROR-COUNT.
+004720     MOVE ZERO TO CKP-ADJUSTED-COUNT.
+004730     WRITE DTR-CHECKPOINT-RECORD.
+004740     CLOSE DTR-CHECKPOINT-FILE.
+004750 9000-TERMINATE-EXIT. EXIT.
