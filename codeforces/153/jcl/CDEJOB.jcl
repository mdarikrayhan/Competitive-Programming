@@ -0,0 +1,72 @@
+//CDEJOB   JOB  (ACCT01),'C-D-E NIGHTLY RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CDEJOB - RUNS THE OVERNIGHT CIPHER (C), DATE-ROLLFORWARD (D), *
+//* AND FARTHEST/CLOSEST-PAIR (E) STEPS IN SEQUENCE.  EACH STEP   *
+//* CARRIES A COND TEST ON THE STEP(S) BEFORE IT, SO IF AN        *
+//* EARLIER STEP DOES NOT COMPLETE WITH RETURN CODE 0 THE         *
+//* REMAINING STEPS ARE BYPASSED RATHER THAN RUN AGAINST          *
+//* INCOMPLETE OR MISSING OUTPUT.                                 *
+//*                                                                *
+//* RESTART - TO RESUME A RUN THAT FAILED PARTWAY THROUGH WITHOUT  *
+//* REPEATING STEPS THAT ALREADY COMPLETED CLEAN, RESUBMIT THIS    *
+//* JOB WITH A RESTART OVERRIDE NAMING THE FAILED STEP, E.G.       *
+//*     RESTART=STEPD   (RESUME AT THE DATE-ROLLFORWARD STEP)      *
+//*     RESTART=STEPE   (RESUME AT THE FARTHEST-PAIR STEP)         *
+//* DO NOT RESTART AT STEPC ONCE STEPD OR STEPE HAS ALREADY RUN    *
+//* CLEAN - RERUNNING THE CIPHER STEP WOULD REPEAT ITS AUDIT-LOG   *
+//* ENTRIES AND REGENERATE OUTPUT A LATER STEP MAY HAVE ALREADY    *
+//* CONSUMED.                                                      *
+//*--------------------------------------------------------------*
+//JOBLIB   DD   DSN=BATCH.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------*
+//* STEPC - CAESAR-SHIFT CIPHER (ENCODE/DECODE PER THE SIGN OF W) *
+//*--------------------------------------------------------------*
+//STEPC    EXEC PGM=C
+//CIFIN    DD   DSN=BATCH.CIF.INPUT,DISP=SHR
+//CIFOUT   DD   DSN=BATCH.CIF.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CIFAUD   DD   DSN=BATCH.CIF.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//RUNCTL   DD   DSN=BATCH.RUNCTL.LOG,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEPD - DATE ROLLFORWARD BATCH, HOLIDAY/WEEKEND-AWARE, WITH   *
+//* CHECKPOINT/RESTART OF ITS OWN TRANSACTION LOOP.  BYPASSED IF  *
+//* STEPC DID NOT RETURN 0.                                       *
+//*--------------------------------------------------------------*
+//STEPD    EXEC PGM=D,COND=(0,NE,STEPC)
+//DTRIN    DD   DSN=BATCH.DTR.INPUT,DISP=SHR
+//DTRRPT   DD   DSN=BATCH.DTR.REPORT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//DTRERR   DD   DSN=BATCH.DTR.ERRORS,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(2,2)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DTRHOL   DD   DSN=BATCH.DTR.HOLIDAYS,DISP=SHR
+//DTRCKP   DD   DSN=BATCH.DTR.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//RUNCTL   DD   DSN=BATCH.RUNCTL.LOG,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEPE - FARTHEST/CLOSEST POINT PAIR.  BYPASSED IF EITHER      *
+//* STEPC OR STEPD DID NOT RETURN 0.  GEOSRT IS THE SORT WORK     *
+//* FILE THE PROGRAM USES TO ORDER ITS POINT TABLE BY X.          *
+//* RUNCTL IS THE SHARED RUN-CONTROL RECONCILIATION LOG ALSO      *
+//* APPENDED TO BY STEPC AND STEPD.                               *
+//*--------------------------------------------------------------*
+//STEPE    EXEC PGM=E,COND=((0,NE,STEPC),(0,NE,STEPD))
+//SYSIN    DD   DSN=BATCH.GEO.INPUT,DISP=SHR
+//GEOSRT   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//RUNCTL   DD   DSN=BATCH.RUNCTL.LOG,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
