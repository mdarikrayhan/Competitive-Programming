@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * DTRDATE - SHARED RECORD LAYOUT FOR A DATE-AND-OFFSET
+      * TRANSACTION: A DAY/MONTH/YEAR DATE AND A SIGNED OFFSET.
+      * COPY THIS MEMBER AT THE 05 LEVEL UNDER THE HOST PROGRAM'S
+      * 01-LEVEL RECORD; ANY FIELDS BEYOND THE CANONICAL DATE AND
+      * OFFSET (SUCH AS AN ADJUSTMENT FLAG) STAY LOCAL TO THE
+      * PROGRAM THAT NEEDS THEM.
+      *----------------------------------------------------------*
+       05  DTR-IN-DAY              PIC 9(02).
+       05  FILLER                  PIC X(01).
+       05  DTR-IN-MONTH            PIC 9(02).
+       05  FILLER                  PIC X(01).
+       05  DTR-IN-YEAR             PIC 9(04).
+       05  DTR-IN-OFFSET           PIC S9(06)
+                                    SIGN LEADING SEPARATE.
