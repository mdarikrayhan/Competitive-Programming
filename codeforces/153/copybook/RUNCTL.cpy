@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      * RUNCTL - SHARED RUN-CONTROL RECONCILIATION LOG RECORD.
+      * EACH BATCH STEP (CIPHER, DATE ROLL-FORWARD, FARTHEST/
+      * CLOSEST PAIR) APPENDS ONE OF THESE PER RUN SO OPERATIONS
+      * CAN RECONCILE INPUT, OUTPUT, AND REJECTED RECORD COUNTS
+      * ACROSS A NIGHT'S RUN WITHOUT COMPARING EACH STEP'S OWN
+      * TRAILER BY HAND.
+      *----------------------------------------------------------*
+       05  RCL-STEP-NAME            PIC X(08).
+       05  FILLER                   PIC X(01).
+       05  RCL-RUN-TIMESTAMP        PIC X(26).
+       05  FILLER                   PIC X(01).
+       05  RCL-INPUT-COUNT          PIC Z(8)9.
+       05  FILLER                   PIC X(01).
+       05  RCL-OUTPUT-COUNT         PIC Z(8)9.
+       05  FILLER                   PIC X(01).
+       05  RCL-REJECTED-COUNT       PIC Z(8)9.
