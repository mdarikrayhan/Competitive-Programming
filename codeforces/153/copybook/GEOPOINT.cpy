@@ -0,0 +1,8 @@
+      *----------------------------------------------------------*
+      * GEOPOINT - SHARED RECORD LAYOUT FOR A COORDINATE-PAIR
+      * TRANSACTION: A SIGNED X AND A SIGNED Y ORDINATE.  COPY
+      * THIS MEMBER AT THE 10 LEVEL UNDER THE HOST PROGRAM'S
+      * OCCURS ENTRY.
+      *----------------------------------------------------------*
+       10  GEO-X                   PIC S9(09).
+       10  GEO-Y                   PIC S9(09).
