@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      * CIFKEY - SHARED RECORD LAYOUT FOR A KEYED-STRING
+      * TRANSACTION: AN 11-CHARACTER STRING AND A SIGNED SHIFT
+      * KEY.  COPY THIS MEMBER AT THE 05 LEVEL UNDER THE HOST
+      * PROGRAM'S 01-LEVEL RECORD.
+      *----------------------------------------------------------*
+       05  CIF-IN-STRING           PIC X(11).
+       05  CIF-IN-KEY              PIC S9(10)
+                                    SIGN LEADING SEPARATE.
